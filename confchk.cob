@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'.
+         SELECT PRINT-FILE ASSIGN TO 'UR-S-CONFRPT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSE-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 EMP-REC PIC X(80).
+       FD PRINT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 PRINT-REC PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         03 EOF         PIC X    VALUE 'N'.
+           88 END-OF-DATA        VALUE 'Y'.
+         03 LINE-CT     PIC 99   VALUE 0.
+         03 PAGE-CT     PIC 9999 VALUE '0001'.
+         03 CRS-CT      PIC 9999 VALUE 0.
+         03 CONFLICT-CT PIC 9999 VALUE 0.
+         03 I-SUB       PIC 9999 VALUE 0.
+         03 J-SUB       PIC 9999 VALUE 0.
+         03 J-START     PIC 9999 VALUE 0.
+         03 DAY-POS     PIC 9    VALUE 0.
+         03 CLASS-DURATION      PIC 999  VALUE 050.
+         03 START-MIN-I PIC 9999 VALUE 0.
+         03 START-MIN-J PIC 9999 VALUE 0.
+         03 END-MIN-I   PIC 9999 VALUE 0.
+         03 END-MIN-J   PIC 9999 VALUE 0.
+         03 DAYS-MATCH  PIC X    VALUE 'N'.
+           88 DAYS-OVERLAP       VALUE 'Y'.
+         03 TIMES-MATCH PIC X    VALUE 'N'.
+           88 TIMES-OVERLAP      VALUE 'Y'.
+      ******************************************************************
+      * DESCRIPTION OF INPUT DATA LAYOUT - SAME AS TOTAL5 ***
+      ******************************************************************
+       01 COURSE-DATA.
+         03 C-COURSE.
+           05 C-ABB     PIC XXX.
+           05 C-NUMB    PIC XXXX.
+           05 C-SEC     PIC XXX.
+         03 C-TITLE     PIC X(20).
+         03 C-SEATS-REMAINING   PIC S999.
+         03 C-CLASSLIMIT        PIC 999.
+         03 FILLER      PIC XXX.
+         03 C-STARTING-TIME.
+           05 C-STARTING-HOUR   PIC 99.
+           05 C-STARTING-MIN    PIC 99.
+               03 FILLER      PIC XX.
+         03 C-DAYS      PIC ZZZZZ9.
+         03 C-LOCATION.
+           05 C-BUILDING        PIC XX.
+           05 C-ROOM    PIC XXX.
+         03 C-INSTRUCTOR        PIC X(24).
+      ******************************************************************
+      * TABLE OF ALL SECTIONS READ FROM COURSE-FILE ***
+      ******************************************************************
+       01 CRS-TABLE.
+         03 CRS-ENTRY OCCURS 500 TIMES INDEXED BY TBL-IDX.
+           05 T-COURSE.
+             07 T-ABB     PIC XXX.
+             07 T-NUMB    PIC XXXX.
+             07 T-SEC     PIC XXX.
+           05 T-STARTING-HOUR  PIC 99.
+           05 T-STARTING-MIN   PIC 99.
+           05 T-DAYS    PIC X(6).
+           05 T-BUILDING        PIC XX.
+           05 T-ROOM    PIC XXX.
+      ******************************************************************
+      * DESCRIPTION OF HEADING PRINT LINES ***
+      ******************************************************************
+       01 HEADING1.
+         03 FILLER      PIC X(30)       VALUE SPACES.
+         03 FILLER      PIC X(27)   VALUE 'EASTERN ILLINOIS UNIVERSITY'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'PAGE'.
+         03 HL-PAGE-CT  PIC ZZZ9.
+       01 HEADING2.
+         03 FILLER      PIC X(34)       VALUE SPACES.
+         03 FILLER      PIC X(31)   VALUE 'ROOM / TIME CONFLICT REPORT'.
+         03 FILLER      PIC X(37)       VALUE SPACES.
+       01 HEADING3.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(14)       VALUE 'SECTION ONE'.
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 FILLER      PIC X(14)       VALUE 'SECTION TWO'.
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 FILLER      PIC X(8)        VALUE 'LOCATION'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'DAYS'.
+      ******************************************************************
+      * CONFLICT DETAIL LINE ***
+      ******************************************************************
+       01 CONFLICT-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 CABB1       PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 CNUMB1      PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 CSEC1       PIC XXX.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 CABB2       PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 CNUMB2      PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 CSEC2       PIC XXX.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 CBUILDING   PIC XX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 CROOM       PIC XXX.
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 CDAYS       PIC X(6).
+      ******************************************************************
+      * SUMMARY LINE ***
+      ******************************************************************
+       01 SUMMARY-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(20)       VALUE 'TOTAL CONFLICTS:'.
+         03 SUM-CONFLICT-CT     PIC ZZZ9.
+       01 NONE-FOUND-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(32) VALUE 'NO ROOM/TIME CONFLICTS FOUND.'.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT COURSE-FILE
+             OUTPUT PRINT-FILE.
+           PERFORM 800-READ-COURSE-FILE.
+           PERFORM 100-LOAD-TABLE
+             UNTIL END-OF-DATA.
+           PERFORM 200-HEADINGS.
+           PERFORM 300-CHECK-CONFLICTS
+             VARYING I-SUB FROM 1 BY 1 UNTIL I-SUB > CRS-CT.
+           IF CONFLICT-CT = 0
+             PERFORM 250-PRINT-NONE-FOUND.
+           PERFORM 400-PRINT-SUMMARY.
+           CLOSE COURSE-FILE
+             PRINT-FILE.
+           STOP RUN.
+      ******************************************************************
+      * LOADS EACH SECTION'S ROOM/TIME KEY INTO THE COMPARISON TABLE **
+      ******************************************************************
+       100-LOAD-TABLE.
+           IF CRS-CT = 500
+             DISPLAY 'CONFCHK - COURSE FILE EXCEEDS 500 SECTION TABLE '
+               'CAPACITY, CHECK ABORTED'
+             STOP RUN.
+           ADD 1 TO CRS-CT.
+           MOVE C-COURSE TO T-COURSE (CRS-CT).
+           MOVE C-STARTING-HOUR TO T-STARTING-HOUR (CRS-CT).
+           MOVE C-STARTING-MIN TO T-STARTING-MIN (CRS-CT).
+           MOVE C-DAYS TO T-DAYS (CRS-CT).
+           MOVE C-BUILDING TO T-BUILDING (CRS-CT).
+           MOVE C-ROOM TO T-ROOM (CRS-CT).
+           PERFORM 800-READ-COURSE-FILE.
+      ******************************************************************
+      * PRINTS THE REPORT HEADING ***
+      ******************************************************************
+       200-HEADINGS.
+           MOVE PAGE-CT TO HL-PAGE-CT.
+           WRITE PRINT-REC FROM HEADING1
+             AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HEADING2
+             AFTER ADVANCING 1.
+           WRITE PRINT-REC FROM HEADING3
+             AFTER ADVANCING 1.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC
+             AFTER ADVANCING 1.
+           MOVE 0 TO LINE-CT.
+           ADD 1 TO PAGE-CT.
+      ******************************************************************
+      * PRINTS A ONE-LINE MESSAGE WHEN NOTHING CONFLICTS ***
+      ******************************************************************
+       250-PRINT-NONE-FOUND.
+           WRITE PRINT-REC FROM NONE-FOUND-LINE
+             AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      * COMPARES SECTION I-SUB AGAINST EVERY LATER SECTION ***
+      ******************************************************************
+       300-CHECK-CONFLICTS.
+           COMPUTE J-START = I-SUB + 1.
+           PERFORM 310-CHECK-PAIR
+             VARYING J-SUB FROM J-START BY 1 UNTIL J-SUB > CRS-CT.
+      ******************************************************************
+      * COMPARES ONE PAIR OF SECTIONS FOR A ROOM/TIME CONFLICT ***
+      ******************************************************************
+       310-CHECK-PAIR.
+           IF T-BUILDING (I-SUB) NOT = SPACES
+             AND T-ROOM (I-SUB) NOT = SPACES
+             AND T-BUILDING (I-SUB) = T-BUILDING (J-SUB)
+             AND T-ROOM (I-SUB) = T-ROOM (J-SUB)
+             PERFORM 320-CHECK-DAYS-OVERLAP
+             IF DAYS-OVERLAP
+               PERFORM 330-CHECK-TIMES-OVERLAP
+               IF TIMES-OVERLAP
+                 PERFORM 350-PRINT-CONFLICT
+               END-IF
+             END-IF
+           END-IF.
+      ******************************************************************
+      * TRUE IF THE TWO SECTIONS MEET ON AT LEAST ONE COMMON DAY ***
+      ******************************************************************
+       320-CHECK-DAYS-OVERLAP.
+           MOVE 'N' TO DAYS-MATCH.
+           PERFORM 325-COMPARE-DAY-POSITION
+             VARYING DAY-POS FROM 1 BY 1
+             UNTIL DAY-POS > 6 OR DAYS-OVERLAP.
+       325-COMPARE-DAY-POSITION.
+           IF T-DAYS (I-SUB) (DAY-POS:1) NOT = SPACE
+             AND T-DAYS (I-SUB) (DAY-POS:1) = T-DAYS (J-SUB) (DAY-POS:1)
+             MOVE 'Y' TO DAYS-MATCH.
+      ******************************************************************
+      * TRUE IF THE TWO SECTIONS' CLASS PERIODS OVERLAP IN TIME ***
+      ******************************************************************
+       330-CHECK-TIMES-OVERLAP.
+           COMPUTE START-MIN-I =
+             T-STARTING-HOUR (I-SUB) * 60 + T-STARTING-MIN (I-SUB).
+           COMPUTE START-MIN-J =
+             T-STARTING-HOUR (J-SUB) * 60 + T-STARTING-MIN (J-SUB).
+           COMPUTE END-MIN-I = START-MIN-I + CLASS-DURATION.
+           COMPUTE END-MIN-J = START-MIN-J + CLASS-DURATION.
+           IF START-MIN-I < END-MIN-J AND START-MIN-J < END-MIN-I
+             MOVE 'Y' TO TIMES-MATCH
+           ELSE
+             MOVE 'N' TO TIMES-MATCH.
+      ******************************************************************
+      * PRINTS ONE CONFLICTING PAIR OF SECTIONS ***
+      ******************************************************************
+       350-PRINT-CONFLICT.
+           IF LINE-CT > 45
+             PERFORM 200-HEADINGS.
+           MOVE T-ABB (I-SUB) TO CABB1.
+           MOVE T-NUMB (I-SUB) TO CNUMB1.
+           MOVE T-SEC (I-SUB) TO CSEC1.
+           MOVE T-ABB (J-SUB) TO CABB2.
+           MOVE T-NUMB (J-SUB) TO CNUMB2.
+           MOVE T-SEC (J-SUB) TO CSEC2.
+           MOVE T-BUILDING (I-SUB) TO CBUILDING.
+           MOVE T-ROOM (I-SUB) TO CROOM.
+           MOVE T-DAYS (I-SUB) TO CDAYS.
+           INSPECT CDAYS REPLACING ALL ' ' BY '-'.
+           WRITE PRINT-REC FROM CONFLICT-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+           ADD 1 TO CONFLICT-CT.
+      ******************************************************************
+      * PRINTS THE TOTAL NUMBER OF CONFLICTS FOUND ***
+      ******************************************************************
+       400-PRINT-SUMMARY.
+           MOVE CONFLICT-CT TO SUM-CONFLICT-CT.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM SUMMARY-LINE
+             AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      * READS THE DATA FILE ***
+      ******************************************************************
+       800-READ-COURSE-FILE.
+           READ COURSE-FILE INTO COURSE-DATA
+             AT END MOVE 'Y' TO EOF.
