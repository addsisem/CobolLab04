@@ -6,6 +6,11 @@
        FILE-CONTROL.
          SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'.
          SELECT PRINT-FILE ASSIGN TO 'UR-S-PRINT'.
+         SELECT RESTART-FILE ASSIGN TO 'DA-S-RESTRT'
+           FILE STATUS IS RESTART-STATUS.
+         SELECT EXCEPT-FILE ASSIGN TO 'UR-S-EXCEPT'.
+         SELECT REJECT-FILE ASSIGN TO 'UR-S-REJECT'.
+         SELECT WEB-FILE ASSIGN TO 'UR-S-WEBOUT'.
        DATA DIVISION.
        FILE SECTION.
        FD COURSE-FILE
@@ -16,6 +21,22 @@
          RECORDING MODE IS F
          LABEL RECORDS ARE STANDARD.
        01 PRINT-REC PIC X(132).
+       FD RESTART-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 RESTART-FILE-REC PIC X(63).
+       FD EXCEPT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 EXCEPT-REC PIC X(132).
+       FD REJECT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 REJECT-REC PIC X(132).
+       FD WEB-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 WEB-REC PIC X(62).
        WORKING-STORAGE SECTION.
        01 MISC.
          03 EOF         PIC X    VALUE 'N'.
@@ -26,6 +47,49 @@
          03 LIMITTOT    PIC 9999 VALUE '0000'.
          03 OPENTOT     PIC 9999 VALUE '0000'.
          03 TAKENTOT    PIC 9999 VALUE '0000'.
+         03 PREV-ABB    PIC XXX  VALUE SPACES.
+         03 D-LIMITTOT  PIC 9999 VALUE '0000'.
+         03 D-OPENTOT   PIC 9999 VALUE '0000'.
+         03 D-TAKENTOT  PIC 9999 VALUE '0000'.
+         03 SEATS-FLAG  PIC X    VALUE SPACE.
+         03 RESTART-STATUS      PIC XX   VALUE '00'.
+         03 FOUND-CHECKPOINT-SW PIC X    VALUE 'N'.
+           88 FOUND-CHECKPOINT          VALUE 'Y'.
+         03 RESTARTING-SW       PIC X    VALUE 'N'.
+           88 RESTARTING                VALUE 'Y'.
+         03 RESTART-INTERVAL    PIC 9999 VALUE 0050.
+         03 RESTART-CT          PIC 9999 VALUE 0.
+         03 LAST-PRINTED-COURSE PIC X(10)        VALUE SPACES.
+         03 EXCEPT-LINE-CT      PIC 99   VALUE 0.
+         03 EXCEPT-PAGE-CT      PIC 9999 VALUE '0001'.
+         03 EXCEPT-CT           PIC 9999 VALUE 0.
+         03 VALID-SW            PIC X    VALUE 'Y'.
+           88 RECORD-VALID              VALUE 'Y'.
+           88 RECORD-INVALID            VALUE 'N'.
+         03 REJECT-REASON       PIC X(30)        VALUE SPACES.
+         03 REJECT-LINE-CT      PIC 99   VALUE 0.
+         03 REJECT-PAGE-CT      PIC 9999 VALUE '0001'.
+         03 REJECT-CT           PIC 9999 VALUE 0.
+       01 RESTART-RECORD.
+         03 RST-COURSE.
+           05 RST-ABB  PIC XXX.
+           05 RST-NUMB PIC XXXX.
+           05 RST-SEC  PIC XXX.
+         03 RST-PAGE-CT PIC 9999.
+         03 RST-PREV-ABB        PIC XXX.
+         03 RST-LIMITTOT        PIC 9999.
+         03 RST-OPENTOT         PIC 9999.
+         03 RST-TAKENTOT        PIC 9999.
+         03 RST-D-LIMITTOT      PIC 9999.
+         03 RST-D-OPENTOT       PIC 9999.
+         03 RST-D-TAKENTOT      PIC 9999.
+         03 RST-EXCEPT-CT       PIC 9999.
+         03 RST-EXCEPT-PAGE-CT  PIC 9999.
+         03 RST-REJECT-CT       PIC 9999.
+         03 RST-REJECT-PAGE-CT  PIC 9999.
+         03 RST-LINE-CT         PIC 99.
+         03 RST-EXCEPT-LINE-CT  PIC 99.
+         03 RST-REJECT-LINE-CT  PIC 99.
       ******************************************************************
       * DESCRIPTION OF INPUT DATA LAYOUT ***
       ******************************************************************
@@ -46,7 +110,7 @@
          03 C-LOCATION.
            05 C-BUILDING        PIC XX.
            05 C-ROOM    PIC XXX.
-         03 FILLER      PIC X(24).
+         03 C-INSTRUCTOR        PIC X(24).
       ******************************************************************
       * *** DESCRIPTION OF HEADING PRINT LINES *** ***
       ******************************************************************
@@ -75,6 +139,9 @@
          03 FILLER      PIC XXXX        VALUE 'OPEN'.
          03 FILLER      PIC X(7)        VALUE SPACES.
          03 FILLER      PIC X(5)        VALUE 'TAKEN'.
+         03 FILLER      PIC X            VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'FLAG'.
+         03 FILLER      PIC X(10)       VALUE 'INSTRUCTOR'.
        01 HEADING4.
          03 FILLER      PIC X(71)       VALUE SPACES.
          03 FILLER      PIC X(5)        VALUE 'LIMIT'.
@@ -106,6 +173,10 @@
          03 PSEATS-REMAINING    PIC ZZ9-.
          03 FILLER      PIC X(8)        VALUE SPACES.
          03 PTAKEN      PIC ZZ9.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 PFLAG       PIC X.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 PINSTRUCTOR         PIC X(24).
       *****************************************************************
       * FINAL PAGE
       *****************************************************************
@@ -118,39 +189,352 @@
          03 POPENTOT    PIC ZZZ9.
          03 FILLER      PIC X(8)        VALUE SPACES.
          03 PTAKENTOT   PIC ZZZ9.
+      *****************************************************************
+      * DEPARTMENT SUBTOTAL LINE
+      *****************************************************************
+       01 PRINT-SUBTOTAL.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 PSUB-ABB    PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 FILLER      PIC X(8)        VALUE 'SUBTOTAL'.
+         03 FILLER      PIC X(47)       VALUE SPACES.
+         03 PSUB-LIMITTOT       PIC ZZZ9.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 PSUB-OPENTOT        PIC ZZZ9.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 PSUB-TAKENTOT       PIC ZZZ9.
+      *****************************************************************
+      * EXCEPTION REPORT HEADING LINES
+      *****************************************************************
+       01 EXCEPT-HEADING1.
+         03 FILLER      PIC X(30)       VALUE SPACES.
+         03 FILLER      PIC X(27)   VALUE 'EASTERN ILLINOIS UNIVERSITY'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'PAGE'.
+         03 EL-PAGE-CT  PIC ZZZ9.
+       01 EXCEPT-HEADING2.
+         03 FILLER      PIC X(32)       VALUE SPACES.
+         03 FILLER      PIC X(33)       VALUE
+           'CLOSED AND OVERENROLLED SECTIONS'.
+         03 FILLER      PIC X(35)       VALUE SPACES.
+       01 EXCEPT-HEADING3.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'CLASS'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'TITLE'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'CLASS'.
+         03 FILLER      PIC X(7)        VALUE SPACES.
+         03 FILLER      PIC XXXX        VALUE 'OPEN'.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'TAKEN'.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'FLAG'.
+      *****************************************************************
+      * EXCEPTION REPORT DETAIL LINE
+      *****************************************************************
+       01 EXCEPTION-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 PEABB       PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 PENUMB      PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 PESEC       PIC XXX.
+         03 FILLER      PIC X(13)       VALUE SPACES.
+         03 PETITLE     PIC X(20).
+         03 FILLER      PIC X(5)        VALUE SPACES.
+         03 PECLASSLIMIT        PIC ZZ9.
+         03 FILLER      PIC X(9)        VALUE SPACES.
+         03 PESEATS-REMAINING   PIC ZZ9-.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 PETAKEN     PIC ZZ9.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 PEFLAG      PIC X.
+      *****************************************************************
+      * EXCEPTION REPORT SUMMARY LINE
+      *****************************************************************
+       01 EXCEPT-SUMMARY-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(19)   VALUE 'TOTAL EXCEPTIONS - '.
+         03 ES-EXCEPT-CT        PIC ZZZ9.
+      *****************************************************************
+      * REJECTED RECORD REPORT HEADING LINES
+      *****************************************************************
+       01 REJECT-HEADING1.
+         03 FILLER      PIC X(30)       VALUE SPACES.
+         03 FILLER      PIC X(27)   VALUE 'EASTERN ILLINOIS UNIVERSITY'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'PAGE'.
+         03 RL-PAGE-CT  PIC ZZZ9.
+       01 REJECT-HEADING2.
+         03 FILLER      PIC X(33)       VALUE SPACES.
+         03 FILLER      PIC X(32)       VALUE
+           'COURSE RECORD VALIDATION ERRORS'.
+         03 FILLER      PIC X(35)       VALUE SPACES.
+       01 REJECT-HEADING3.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'CLASS'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(6)        VALUE 'REASON'.
+      *****************************************************************
+      * REJECTED RECORD DETAIL LINE
+      *****************************************************************
+       01 REJECT-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 PRABB       PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 PRNUMB      PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 PRSEC       PIC XXX.
+         03 FILLER      PIC X(13)       VALUE SPACES.
+         03 PRREASON    PIC X(30).
+      *****************************************************************
+      * REJECTED RECORD REPORT SUMMARY LINE
+      *****************************************************************
+       01 REJECT-SUMMARY-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(17)   VALUE 'TOTAL REJECTED - '.
+         03 RS-REJECT-CT        PIC ZZZ9.
+      *****************************************************************
+      * COMMA-DELIMITED EXPORT LINE FOR THE WEB CATALOG FEED
+      *****************************************************************
+       01 WEB-LINE.
+         03 WL-ABB      PIC XXX.
+         03 FILLER      PIC X    VALUE '-'.
+         03 WL-NUMB     PIC XXXX.
+         03 FILLER      PIC X    VALUE '-'.
+         03 WL-SEC      PIC XXX.
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-TITLE    PIC X(20).
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-SEATS-REMAINING  PIC ---9.
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-CLASSLIMIT       PIC ZZ9.
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-STARTING-HOUR    PIC Z9.
+         03 FILLER      PIC X    VALUE ':'.
+         03 WL-STARTING-MIN     PIC 99.
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-DAYS     PIC X(6).
+         03 FILLER      PIC X    VALUE ','.
+         03 WL-BUILDING PIC XX.
+         03 FILLER      PIC X    VALUE '-'.
+         03 WL-ROOM     PIC XXX.
 
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT COURSE-FILE
-             OUTPUT PRINT-FILE.
-           PERFORM 800-READ-COURSE-FILE.
-           PERFORM 225-COURSE-HEADINGS.
+           PERFORM 700-CHECK-RESTART.
+           OPEN INPUT COURSE-FILE.
+           IF RESTARTING
+             OPEN EXTEND PRINT-FILE
+             OPEN EXTEND EXCEPT-FILE
+             OPEN EXTEND REJECT-FILE
+             OPEN EXTEND WEB-FILE
+             PERFORM 710-SKIP-TO-CHECKPOINT
+           ELSE
+             OPEN OUTPUT PRINT-FILE
+             OPEN OUTPUT EXCEPT-FILE
+             OPEN OUTPUT REJECT-FILE
+             OPEN OUTPUT WEB-FILE
+             PERFORM 800-READ-COURSE-FILE
+             PERFORM 225-COURSE-HEADINGS
+             PERFORM 226-EXCEPT-HEADINGS
+             PERFORM 227-REJECT-HEADINGS.
+           OPEN OUTPUT RESTART-FILE.
            PERFORM 100-PROCESS-LOOP
              UNTIL END-OF-DATA.
+           IF PREV-ABB NOT = SPACES
+             PERFORM 350-PRINT-DEPT-SUBTOTAL.
            PERFORM 400-PRINT-FINAL.
+           PERFORM 370-PRINT-EXCEPT-SUMMARY.
+           PERFORM 380-PRINT-REJECT-SUMMARY.
            CLOSE COURSE-FILE
-             PRINT-FILE.
+             PRINT-FILE
+             EXCEPT-FILE
+             REJECT-FILE
+             WEB-FILE.
+           CLOSE RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
            STOP RUN.
+      ******************************************************************
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT      ***
+      * FINISH, AND SETS UP TO RESUME RIGHT AFTER THAT RECORD        ***
+      ******************************************************************
+       700-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+             PERFORM 705-READ-LAST-CHECKPOINT
+               UNTIL RESTART-STATUS NOT = '00'
+             CLOSE RESTART-FILE
+             IF FOUND-CHECKPOINT
+               MOVE 'Y' TO RESTARTING-SW
+               MOVE RST-PAGE-CT TO PAGE-CT
+               MOVE RST-PREV-ABB TO PREV-ABB
+               MOVE RST-LIMITTOT TO LIMITTOT
+               MOVE RST-OPENTOT TO OPENTOT
+               MOVE RST-TAKENTOT TO TAKENTOT
+               MOVE RST-D-LIMITTOT TO D-LIMITTOT
+               MOVE RST-D-OPENTOT TO D-OPENTOT
+               MOVE RST-D-TAKENTOT TO D-TAKENTOT
+               MOVE RST-EXCEPT-CT TO EXCEPT-CT
+               MOVE RST-EXCEPT-PAGE-CT TO EXCEPT-PAGE-CT
+               MOVE RST-REJECT-CT TO REJECT-CT
+               MOVE RST-REJECT-PAGE-CT TO REJECT-PAGE-CT
+               MOVE RST-LINE-CT TO LINE-CT
+               MOVE RST-EXCEPT-LINE-CT TO EXCEPT-LINE-CT
+               MOVE RST-REJECT-LINE-CT TO REJECT-LINE-CT.
+       705-READ-LAST-CHECKPOINT.
+           READ RESTART-FILE INTO RESTART-RECORD.
+           IF RESTART-STATUS = '00'
+             MOVE 'Y' TO FOUND-CHECKPOINT-SW.
+      ******************************************************************
+      * SILENTLY RE-READS COURSE-FILE UP TO THE CHECKPOINTED RECORD **
+      * SO ALREADY-PRINTED SECTIONS ARE NOT REPRINTED ON A RESTART   ***
+      ******************************************************************
+       710-SKIP-TO-CHECKPOINT.
+           PERFORM 800-READ-COURSE-FILE
+             UNTIL END-OF-DATA OR C-COURSE = RST-COURSE.
+           IF NOT END-OF-DATA
+             PERFORM 800-READ-COURSE-FILE.
       *****************************************************************
       * CALCULATIONS
       ******************************************************************
        300-CALC-TAKEN.
           SUBTRACT C-SEATS-REMAINING FROM C-CLASSLIMIT
             GIVING C-TAKEN.
+       305-SET-SEATS-FLAG.
+          MOVE SPACE TO SEATS-FLAG.
+          IF C-SEATS-REMAINING = 0
+            MOVE 'C' TO SEATS-FLAG
+          ELSE
+            IF C-SEATS-REMAINING < 0
+              MOVE 'O' TO SEATS-FLAG.
+      ******************************************************************
+      * WRITES ONE LINE OF THE EXCEPTION REPORT FOR A CLOSED OR      ***
+      * OVERENROLLED SECTION ***
+      ******************************************************************
+       360-PRINT-EXCEPTION.
+          IF EXCEPT-LINE-CT > 45
+            PERFORM 226-EXCEPT-HEADINGS.
+          MOVE C-ABB TO PEABB.
+          MOVE C-NUMB TO PENUMB.
+          MOVE C-SEC TO PESEC.
+          MOVE C-TITLE TO PETITLE.
+          MOVE C-CLASSLIMIT TO PECLASSLIMIT.
+          MOVE C-SEATS-REMAINING TO PESEATS-REMAINING.
+          MOVE C-TAKEN TO PETAKEN.
+          MOVE SEATS-FLAG TO PEFLAG.
+          WRITE EXCEPT-REC FROM EXCEPTION-LINE
+            AFTER ADVANCING 1 LINE.
+          ADD 1 TO EXCEPT-LINE-CT.
+          ADD 1 TO EXCEPT-CT.
+      ******************************************************************
+      * WRITES ONE COMMA-DELIMITED LINE TO THE WEB CATALOG EXPORT FILE *
+      * FOR EVERY VALID COURSE RECORD ***
+      ******************************************************************
+       365-WRITE-WEB-EXPORT.
+          MOVE C-ABB TO WL-ABB.
+          MOVE C-NUMB TO WL-NUMB.
+          MOVE C-SEC TO WL-SEC.
+          MOVE C-TITLE TO WL-TITLE.
+          MOVE C-SEATS-REMAINING TO WL-SEATS-REMAINING.
+          MOVE C-CLASSLIMIT TO WL-CLASSLIMIT.
+          MOVE C-STARTING-HOUR TO WL-STARTING-HOUR.
+          MOVE C-STARTING-MIN TO WL-STARTING-MIN.
+          MOVE C-DAYS TO WL-DAYS.
+          INSPECT WL-DAYS REPLACING ALL ' ' BY '-'.
+          MOVE C-BUILDING TO WL-BUILDING.
+          MOVE C-ROOM TO WL-ROOM.
+          WRITE WEB-REC FROM WEB-LINE.
        310-CALC-TOTAL-LIMIT.
           ADD C-CLASSLIMIT TO LIMITTOT.
        320-CALC-TOTAL-OPEN.
           ADD C-SEATS-REMAINING TO OPENTOT.
        330-CALC-TOTAL-TAKEN.
           ADD C-TAKEN TO TAKENTOT.
+       340-CALC-DEPT-TOTALS.
+          ADD C-CLASSLIMIT TO D-LIMITTOT.
+          ADD C-SEATS-REMAINING TO D-OPENTOT.
+          ADD C-TAKEN TO D-TAKENTOT.
+      ******************************************************************
+      * PRINTS A DEPARTMENT SUBTOTAL LINE AND RESETS THE ACCUMULATORS *
+      ******************************************************************
+       350-PRINT-DEPT-SUBTOTAL.
+          MOVE PREV-ABB TO PSUB-ABB.
+          MOVE D-LIMITTOT TO PSUB-LIMITTOT.
+          MOVE D-OPENTOT TO PSUB-OPENTOT.
+          MOVE D-TAKENTOT TO PSUB-TAKENTOT.
+          WRITE PRINT-REC FROM PRINT-SUBTOTAL
+            AFTER ADVANCING 1 LINE.
+          ADD 1 TO LINE-CT.
+          MOVE 0 TO D-LIMITTOT D-OPENTOT D-TAKENTOT.
+      ******************************************************************
+      * CHECKS A COURSE RECORD FOR OBVIOUS DATA ERRORS BEFORE IT IS  ***
+      * ALLOWED ONTO THE LISTING - BAD RECORDS GO TO THE REJECT     ***
+      * REPORT INSTEAD                                               ***
+      ******************************************************************
+       150-VALIDATE-RECORD.
+          MOVE 'Y' TO VALID-SW.
+          MOVE SPACES TO REJECT-REASON.
+          IF C-CLASSLIMIT NOT NUMERIC
+            MOVE 'N' TO VALID-SW
+            MOVE 'CLASS LIMIT NOT NUMERIC' TO REJECT-REASON
+          ELSE
+            IF C-CLASSLIMIT = 0
+              MOVE 'N' TO VALID-SW
+              MOVE 'CLASS LIMIT IS ZERO' TO REJECT-REASON.
+          IF RECORD-VALID AND C-SEATS-REMAINING NOT NUMERIC
+            MOVE 'N' TO VALID-SW
+            MOVE 'SEATS REMAINING NOT NUMERIC' TO REJECT-REASON.
+          IF RECORD-VALID AND
+             (C-STARTING-HOUR NOT NUMERIC OR C-STARTING-HOUR > 23)
+            MOVE 'N' TO VALID-SW
+            MOVE 'STARTING HOUR OUT OF RANGE' TO REJECT-REASON.
+          IF RECORD-VALID AND
+             (C-STARTING-MIN NOT NUMERIC OR C-STARTING-MIN > 59)
+            MOVE 'N' TO VALID-SW
+            MOVE 'STARTING MINUTE OUT OF RANGE' TO REJECT-REASON.
+      ******************************************************************
+      * WRITES ONE LINE OF THE REJECT REPORT FOR A RECORD THAT FAILED *
+      * VALIDATION                                                    ***
+      ******************************************************************
+       170-PRINT-REJECTED-RECORD.
+          IF REJECT-LINE-CT > 45
+            PERFORM 227-REJECT-HEADINGS.
+          MOVE C-ABB TO PRABB.
+          MOVE C-NUMB TO PRNUMB.
+          MOVE C-SEC TO PRSEC.
+          MOVE REJECT-REASON TO PRREASON.
+          WRITE REJECT-REC FROM REJECT-LINE
+            AFTER ADVANCING 1 LINE.
+          ADD 1 TO REJECT-LINE-CT.
+          ADD 1 TO REJECT-CT.
       ******************************************************************
       * PRINT EACH CLASS ***
       ******************************************************************
        100-PROCESS-LOOP.
+          PERFORM 150-VALIDATE-RECORD.
+          IF RECORD-INVALID
+            PERFORM 170-PRINT-REJECTED-RECORD
+          ELSE
+            PERFORM 160-PRINT-VALID-RECORD.
+          PERFORM 800-READ-COURSE-FILE.
+      ******************************************************************
+      * PRINTS ONE CLASS LINE ON THE COURSE LISTING ***
+      ******************************************************************
+       160-PRINT-VALID-RECORD.
           PERFORM 300-CALC-TAKEN.
+          PERFORM 305-SET-SEATS-FLAG.
+          IF SEATS-FLAG NOT = SPACE
+            PERFORM 360-PRINT-EXCEPTION.
+          IF C-ABB NOT = PREV-ABB AND PREV-ABB NOT = SPACES
+            PERFORM 350-PRINT-DEPT-SUBTOTAL.
           PERFORM 310-CALC-TOTAL-LIMIT.
           PERFORM 320-CALC-TOTAL-OPEN.
           PERFORM 330-CALC-TOTAL-TAKEN.
+          PERFORM 340-CALC-DEPT-TOTALS.
+          MOVE C-ABB TO PREV-ABB.
           IF LINE-CT > 45
             THEN
             PERFORM 225-COURSE-HEADINGS.
@@ -166,10 +550,17 @@
           MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
           MOVE C-CLASSLIMIT TO PCLASSLIMIT.
           MOVE C-TAKEN TO PTAKEN.
+          MOVE SEATS-FLAG TO PFLAG.
+          MOVE C-INSTRUCTOR TO PINSTRUCTOR.
           WRITE PRINT-REC FROM PRINT-DATA
             AFTER ADVANCING 1 LINE.
           ADD 1 TO LINE-CT.
-          PERFORM 800-READ-COURSE-FILE.
+          PERFORM 365-WRITE-WEB-EXPORT.
+          MOVE C-COURSE TO LAST-PRINTED-COURSE.
+          ADD 1 TO RESTART-CT.
+          IF RESTART-CT >= RESTART-INTERVAL
+            PERFORM 900-WRITE-CHECKPOINT
+            MOVE 0 TO RESTART-CT.
      ******************************************************************
       * PRINTS HEADING LINE ***
       ******************************************************************
@@ -189,6 +580,52 @@
          MOVE 0 TO LINE-CT.
            ADD 1 TO PAGE-CT.
       ******************************************************************
+      * PRINTS THE EXCEPTION REPORT HEADING ***
+      ******************************************************************
+       226-EXCEPT-HEADINGS.
+         MOVE EXCEPT-PAGE-CT TO EL-PAGE-CT.
+         WRITE EXCEPT-REC FROM EXCEPT-HEADING1
+           AFTER ADVANCING PAGE.
+         WRITE EXCEPT-REC FROM EXCEPT-HEADING2
+           AFTER ADVANCING 1.
+         WRITE EXCEPT-REC FROM EXCEPT-HEADING3
+           AFTER ADVANCING 1.
+         MOVE SPACES TO EXCEPT-REC.
+         WRITE EXCEPT-REC
+           AFTER ADVANCING 1.
+         MOVE 0 TO EXCEPT-LINE-CT.
+         ADD 1 TO EXCEPT-PAGE-CT.
+      ******************************************************************
+      * PRINTS THE EXCEPTION REPORT GRAND TOTAL LINE ***
+      ******************************************************************
+       370-PRINT-EXCEPT-SUMMARY.
+         MOVE EXCEPT-CT TO ES-EXCEPT-CT.
+         WRITE EXCEPT-REC FROM EXCEPT-SUMMARY-LINE
+           AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      * PRINTS THE REJECT REPORT HEADING ***
+      ******************************************************************
+       227-REJECT-HEADINGS.
+         MOVE REJECT-PAGE-CT TO RL-PAGE-CT.
+         WRITE REJECT-REC FROM REJECT-HEADING1
+           AFTER ADVANCING PAGE.
+         WRITE REJECT-REC FROM REJECT-HEADING2
+           AFTER ADVANCING 1.
+         WRITE REJECT-REC FROM REJECT-HEADING3
+           AFTER ADVANCING 1.
+         MOVE SPACES TO REJECT-REC.
+         WRITE REJECT-REC
+           AFTER ADVANCING 1.
+         MOVE 0 TO REJECT-LINE-CT.
+         ADD 1 TO REJECT-PAGE-CT.
+      ******************************************************************
+      * PRINTS THE REJECT REPORT GRAND TOTAL LINE ***
+      ******************************************************************
+       380-PRINT-REJECT-SUMMARY.
+         MOVE REJECT-CT TO RS-REJECT-CT.
+         WRITE REJECT-REC FROM REJECT-SUMMARY-LINE
+           AFTER ADVANCING 1 LINE.
+      ******************************************************************
       * PRINTS FINAL PAGE
       ******************************************************************
        400-PRINT-FINAL.
@@ -203,3 +640,25 @@
        800-READ-COURSE-FILE.
          READ COURSE-FILE INTO COURSE-DATA
            AT END MOVE 'Y' TO EOF.
+      ******************************************************************
+      * WRITES A CHECKPOINT RECORD SO A CANCELLED RUN CAN RESTART   ***
+      * RIGHT AFTER THE LAST SECTION SUCCESSFULLY PRINTED            ***
+      ******************************************************************
+       900-WRITE-CHECKPOINT.
+         MOVE LAST-PRINTED-COURSE TO RST-COURSE.
+         MOVE PAGE-CT TO RST-PAGE-CT.
+         MOVE PREV-ABB TO RST-PREV-ABB.
+         MOVE LIMITTOT TO RST-LIMITTOT.
+         MOVE OPENTOT TO RST-OPENTOT.
+         MOVE TAKENTOT TO RST-TAKENTOT.
+         MOVE D-LIMITTOT TO RST-D-LIMITTOT.
+         MOVE D-OPENTOT TO RST-D-OPENTOT.
+         MOVE D-TAKENTOT TO RST-D-TAKENTOT.
+         MOVE EXCEPT-CT TO RST-EXCEPT-CT.
+         MOVE EXCEPT-PAGE-CT TO RST-EXCEPT-PAGE-CT.
+         MOVE REJECT-CT TO RST-REJECT-CT.
+         MOVE REJECT-PAGE-CT TO RST-REJECT-PAGE-CT.
+         MOVE LINE-CT TO RST-LINE-CT.
+         MOVE EXCEPT-LINE-CT TO RST-EXCEPT-LINE-CT.
+         MOVE REJECT-LINE-CT TO RST-REJECT-LINE-CT.
+         WRITE RESTART-FILE-REC FROM RESTART-RECORD.
