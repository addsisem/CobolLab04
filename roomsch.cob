@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROOMSCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'.
+         SELECT PRINT-FILE ASSIGN TO 'UR-S-ROOMSCH'.
+         SELECT SORT-WORK ASSIGN TO 'S-SORTWK1'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSE-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 EMP-REC PIC X(80).
+       FD PRINT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 PRINT-REC PIC X(132).
+      ******************************************************************
+      * SORT WORK RECORD - SAME LAYOUT AS COURSE-DATA, RESEQUENCED  ***
+      * BY BUILDING/ROOM/DAYS/START TIME INSTEAD OF COURSE NUMBER   ***
+      ******************************************************************
+       SD SORT-WORK.
+       01 SW-COURSE-DATA.
+         03 SW-COURSE.
+           05 SW-ABB    PIC XXX.
+           05 SW-NUMB   PIC XXXX.
+           05 SW-SEC    PIC XXX.
+         03 SW-TITLE    PIC X(20).
+         03 SW-SEATS-REMAINING  PIC S999.
+         03 SW-CLASSLIMIT       PIC 999.
+         03 FILLER      PIC XXX.
+         03 SW-STARTING-TIME.
+           05 SW-STARTING-HOUR  PIC 99.
+           05 SW-STARTING-MIN   PIC 99.
+               03 FILLER      PIC XX.
+         03 SW-DAYS     PIC ZZZZZ9.
+         03 SW-LOCATION.
+           05 SW-BUILDING       PIC XX.
+           05 SW-ROOM   PIC XXX.
+         03 SW-INSTRUCTOR       PIC X(24).
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         03 EOF         PIC X    VALUE 'N'.
+           88 SORT-EOF          VALUE 'Y'.
+         03 LINE-CT     PIC 99   VALUE 0.
+         03 PAGE-CT     PIC 9999 VALUE '0001'.
+         03 PREV-BUILDING       PIC XX   VALUE SPACES.
+         03 PREV-ROOM   PIC XXX  VALUE SPACES.
+         03 FIRST-ROOM-SW       PIC X    VALUE 'Y'.
+           88 FIRST-ROOM        VALUE 'Y'.
+      ******************************************************************
+      * DESCRIPTION OF COURSE MASTER RECORD - SAME AS TOTAL5 ***
+      ******************************************************************
+       01 COURSE-DATA.
+         03 C-COURSE.
+           05 C-ABB     PIC XXX.
+           05 C-NUMB    PIC XXXX.
+           05 C-SEC     PIC XXX.
+         03 C-TITLE     PIC X(20).
+         03 C-SEATS-REMAINING   PIC S999.
+         03 C-CLASSLIMIT        PIC 999.
+         03 FILLER      PIC XXX.
+         03 C-STARTING-TIME.
+           05 C-STARTING-HOUR   PIC 99.
+           05 C-STARTING-MIN    PIC 99.
+               03 FILLER      PIC XX.
+         03 C-DAYS      PIC ZZZZZ9.
+         03 C-LOCATION.
+           05 C-BUILDING        PIC XX.
+           05 C-ROOM    PIC XXX.
+         03 C-INSTRUCTOR        PIC X(24).
+      ******************************************************************
+      * DESCRIPTION OF HEADING PRINT LINES ***
+      ******************************************************************
+       01 HEADING1.
+         03 FILLER      PIC X(30)       VALUE SPACES.
+         03 FILLER      PIC X(27)   VALUE 'EASTERN ILLINOIS UNIVERSITY'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'PAGE'.
+         03 HL-PAGE-CT  PIC ZZZ9.
+       01 HEADING2.
+         03 FILLER      PIC X(35)       VALUE SPACES.
+         03 FILLER      PIC X(28)   VALUE 'ROOM UTILIZATION SCHEDULE'.
+         03 FILLER      PIC X(33)       VALUE SPACES.
+       01 HEADING3.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'DAYS'.
+         03 FILLER      PIC X(7)        VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'TIME'.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'CLASS'.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'TITLE'.
+         03 FILLER      PIC X(18)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'INSTRUCTOR'.
+      ******************************************************************
+      * ROOM BREAK LINE ***
+      ******************************************************************
+       01 ROOM-BREAK-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(5)        VALUE 'ROOM:'.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 RB-BUILDING PIC XX.
+         03 FILLER      PIC X           VALUE '-'.
+         03 RB-ROOM     PIC XXX.
+      ******************************************************************
+      * SCHEDULE DETAIL LINE ***
+      ******************************************************************
+       01 SCHEDULE-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 SL-DAYS     PIC X(6).
+         03 FILLER      PIC X(5)        VALUE SPACES.
+         03 SL-STARTING-HOUR    PIC Z9.
+         03 FILLER      PIC X           VALUE ':'.
+         03 SL-STARTING-MIN     PIC 99.
+         03 FILLER      PIC X(9)        VALUE SPACES.
+         03 SL-ABB      PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 SL-NUMB     PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 SL-SEC      PIC XXX.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 SL-TITLE    PIC X(20).
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 SL-INSTRUCTOR       PIC X(24).
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           SORT SORT-WORK
+             ON ASCENDING KEY SW-BUILDING SW-ROOM SW-DAYS
+                              SW-STARTING-HOUR SW-STARTING-MIN
+             USING COURSE-FILE
+             OUTPUT PROCEDURE 500-PRINT-SCHEDULE.
+           STOP RUN.
+      ******************************************************************
+      * OUTPUT PROCEDURE - DRIVES THE RETURN LOOP AND PRINTS THE    ***
+      * SORTED RECORDS AS A ROOM-BY-ROOM DAILY SCHEDULE             ***
+      ******************************************************************
+       500-PRINT-SCHEDULE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 225-COURSE-HEADINGS.
+           PERFORM 520-RETURN-SORTED-REC.
+           PERFORM 530-PRINT-SCHEDULE-LINE
+             UNTIL SORT-EOF.
+           CLOSE PRINT-FILE.
+       520-RETURN-SORTED-REC.
+           RETURN SORT-WORK INTO COURSE-DATA
+             AT END MOVE 'Y' TO EOF.
+       530-PRINT-SCHEDULE-LINE.
+           IF LINE-CT > 45
+             PERFORM 225-COURSE-HEADINGS.
+           IF C-BUILDING NOT = PREV-BUILDING OR C-ROOM NOT = PREV-ROOM
+             PERFORM 540-PRINT-ROOM-BREAK.
+           MOVE C-DAYS TO SL-DAYS.
+           INSPECT SL-DAYS REPLACING ALL ' ' BY '-'.
+           MOVE C-STARTING-HOUR TO SL-STARTING-HOUR.
+           MOVE C-STARTING-MIN TO SL-STARTING-MIN.
+           MOVE C-ABB TO SL-ABB.
+           MOVE C-NUMB TO SL-NUMB.
+           MOVE C-SEC TO SL-SEC.
+           MOVE C-TITLE TO SL-TITLE.
+           MOVE C-INSTRUCTOR TO SL-INSTRUCTOR.
+           WRITE PRINT-REC FROM SCHEDULE-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+           PERFORM 520-RETURN-SORTED-REC.
+      ******************************************************************
+      * PRINTS A ROOM-CHANGE BREAK LINE ***
+      ******************************************************************
+       540-PRINT-ROOM-BREAK.
+           IF NOT FIRST-ROOM
+             MOVE SPACES TO PRINT-REC
+             WRITE PRINT-REC
+               AFTER ADVANCING 1 LINE
+             ADD 1 TO LINE-CT.
+           MOVE 'N' TO FIRST-ROOM-SW.
+           MOVE C-BUILDING TO RB-BUILDING.
+           MOVE C-ROOM TO RB-ROOM.
+           WRITE PRINT-REC FROM ROOM-BREAK-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+           MOVE C-BUILDING TO PREV-BUILDING.
+           MOVE C-ROOM TO PREV-ROOM.
+      ******************************************************************
+      * PRINTS THE REPORT HEADING ***
+      ******************************************************************
+       225-COURSE-HEADINGS.
+           MOVE PAGE-CT TO HL-PAGE-CT.
+           WRITE PRINT-REC FROM HEADING1
+             AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HEADING2
+             AFTER ADVANCING 1.
+           WRITE PRINT-REC FROM HEADING3
+             AFTER ADVANCING 1.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC
+             AFTER ADVANCING 1.
+           MOVE 0 TO LINE-CT.
+           ADD 1 TO PAGE-CT.
