@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'.
+         SELECT NEW-COURSE-FILE ASSIGN TO 'DA-S-NEWCRS'.
+         SELECT TRANX-FILE ASSIGN TO 'DA-S-TRANX'.
+         SELECT SORTED-TRANX-FILE2 ASSIGN TO 'DA-S-SRTTX2'.
+         SELECT SORT-WORK2 ASSIGN TO 'S-SORTWK2'.
+         SELECT OUTCOME-FILE ASSIGN TO 'DA-S-OUTCM'.
+         SELECT SORTED-OUTCOME-FILE ASSIGN TO 'DA-S-SRTOC'.
+         SELECT SORT-WORK3 ASSIGN TO 'S-SORTWK3'.
+         SELECT ENROLLMENT-FILE ASSIGN TO 'DA-S-ENROLL'.
+         SELECT NEW-ENROLLMENT-FILE ASSIGN TO 'DA-S-NEWENR'.
+         SELECT REG-REPORT ASSIGN TO 'UR-S-REGRPT'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSE-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 EMP-REC PIC X(80).
+       FD NEW-COURSE-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 NEW-COURSE-REC PIC X(80).
+       FD TRANX-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 TRANX-REC PIC X(23).
+       FD SORTED-TRANX-FILE2
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 SORTED-TRANX-REC2 PIC X(23).
+      ******************************************************************
+      * SORT WORK RECORD - RESEQUENCES TRANSACTIONS INTO STUDENT ID  ***
+      * PLUS COURSE KEY ORDER FOR THE ENROLLMENT MERGE PASS          ***
+      ******************************************************************
+       SD SORT-WORK2.
+       01 SORT-WORK2-REC.
+         03 SW2-STUDENT-ID      PIC X(9).
+         03 SW2-ABB     PIC XXX.
+         03 SW2-NUMB    PIC XXXX.
+         03 SW2-SEC     PIC XXX.
+         03 SW2-ACTION  PIC X.
+         03 FILLER      PIC X(3).
+       FD OUTCOME-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 OUTCOME-REC PIC X(11).
+       FD SORTED-OUTCOME-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 SORTED-OUTCOME-REC PIC X(11).
+      ******************************************************************
+      * SORT WORK RECORD - RESEQUENCES THE ACCEPTED ADD/DROP OUTCOMES **
+      * OF THE ENROLLMENT MERGE INTO COURSE KEY ORDER FOR THE SEAT   ***
+      * COUNT UPDATE PASS                                             ***
+      ******************************************************************
+       SD SORT-WORK3.
+       01 SORT-WORK3-REC.
+         03 SW3-ABB     PIC XXX.
+         03 SW3-NUMB    PIC XXXX.
+         03 SW3-SEC     PIC XXX.
+         03 SW3-ACTION  PIC X.
+       FD ENROLLMENT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 ENROLLMENT-REC PIC X(20).
+       FD NEW-ENROLLMENT-FILE
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 NEW-ENROLLMENT-REC PIC X(20).
+       FD REG-REPORT
+         RECORDING MODE IS F
+         LABEL RECORDS ARE STANDARD.
+       01 REG-REPORT-REC PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         03 EOF         PIC X    VALUE 'N'.
+           88 END-OF-DATA        VALUE 'Y'.
+         03 EOF2        PIC X    VALUE 'N'.
+           88 OUTCOME-EOF        VALUE 'Y'.
+         03 EOF3        PIC X    VALUE 'N'.
+           88 ENROLL-EOF         VALUE 'Y'.
+         03 EOF4        PIC X    VALUE 'N'.
+           88 TRANX-EOF          VALUE 'Y'.
+         03 LINE-CT     PIC 99   VALUE 0.
+         03 PAGE-CT     PIC 9999 VALUE '0001'.
+         03 SEAT-DELTA  PIC S9999      VALUE 0.
+         03 ADD-CT      PIC 9999 VALUE 0.
+         03 DROP-CT     PIC 9999 VALUE 0.
+         03 REJECT-CT   PIC 9999 VALUE 0.
+         03 CRS-CT      PIC 9999 VALUE 0.
+         03 COURSE-FOUND-SW     PIC X    VALUE 'N'.
+           88 COURSE-FOUND              VALUE 'Y'.
+         03 CURRENTLY-ENROLLED-SW       PIC X    VALUE 'N'.
+           88 CURRENTLY-ENROLLED                VALUE 'Y'.
+       01 MASTER-KEY     PIC X(19).
+       01 TRANX-KEY       PIC X(19).
+       01 HOLD-KEY.
+         03 HOLD-STUDENT-ID      PIC X(9).
+         03 HOLD-COURSE.
+           05 HOLD-ABB  PIC XXX.
+           05 HOLD-NUMB PIC XXXX.
+           05 HOLD-SEC  PIC XXX.
+      ******************************************************************
+      * DESCRIPTION OF COURSE MASTER RECORD - SAME AS TOTAL5 ***
+      ******************************************************************
+       01 COURSE-DATA.
+         03 C-COURSE.
+           05 C-ABB     PIC XXX.
+           05 C-NUMB    PIC XXXX.
+           05 C-SEC     PIC XXX.
+         03 C-TITLE     PIC X(20).
+         03 C-SEATS-REMAINING   PIC S999.
+         03 C-CLASSLIMIT        PIC 999.
+         03 FILLER      PIC XXX.
+         03 C-STARTING-TIME.
+           05 C-STARTING-HOUR   PIC 99.
+           05 C-STARTING-MIN    PIC 99.
+               03 FILLER      PIC XX.
+         03 C-DAYS      PIC ZZZZZ9.
+         03 C-LOCATION.
+           05 C-BUILDING        PIC XX.
+           05 C-ROOM    PIC XXX.
+         03 C-INSTRUCTOR        PIC X(24).
+      ******************************************************************
+      * REGISTRATION TRANSACTION - ACTION A(DD) OR D(ROP) ***
+      ******************************************************************
+       01 TRANX-DATA.
+         03 TRANX-STUDENT-ID    PIC X(9).
+         03 TRANX-COURSE.
+           05 TRANX-ABB         PIC XXX.
+           05 TRANX-NUMB        PIC XXXX.
+           05 TRANX-SEC         PIC XXX.
+         03 TRANX-ACTION        PIC X.
+           88 TRANX-ADD                 VALUE 'A'.
+           88 TRANX-DROP                VALUE 'D'.
+         03 FILLER      PIC X(3).
+      ******************************************************************
+      * TABLE OF EVERY COURSE ON COURSE-FILE, LOADED BEFORE THE       ***
+      * ENROLLMENT MERGE SO AN ADD TRANSACTION'S COURSE CODE CAN BE   ***
+      * VERIFIED AGAINST A REAL SECTION - SAME TECHNIQUE AS CONFCHK'S ***
+      * CRS-TABLE                                                     ***
+      ******************************************************************
+       01 COURSE-TABLE.
+         03 CRS-ENTRY OCCURS 500 TIMES INDEXED BY CRS-IDX.
+           05 CRS-TBL-COURSE.
+             07 CRS-TBL-ABB     PIC XXX.
+             07 CRS-TBL-NUMB    PIC XXXX.
+             07 CRS-TBL-SEC     PIC XXX.
+      ******************************************************************
+      * ACCEPTED ADD/DROP OUTCOME OF THE ENROLLMENT MERGE PASS, IN   ***
+      * COURSE KEY ORDER, USED TO UPDATE C-SEATS-REMAINING           ***
+      ******************************************************************
+       01 OUTCOME-DATA.
+         03 OUT-COURSE.
+           05 OUT-ABB   PIC XXX.
+           05 OUT-NUMB  PIC XXXX.
+           05 OUT-SEC   PIC XXX.
+         03 OUT-ACTION  PIC X.
+           88 OUT-ADD           VALUE 'A'.
+           88 OUT-DROP          VALUE 'D'.
+      ******************************************************************
+      * ENROLLMENT MASTER RECORD - KEYED BY STUDENT ID PLUS C-COURSE **
+      ******************************************************************
+       01 ENROLLMENT-DATA.
+         03 ENR-STUDENT-ID      PIC X(9).
+         03 ENR-COURSE.
+           05 ENR-ABB   PIC XXX.
+           05 ENR-NUMB  PIC XXXX.
+           05 ENR-SEC   PIC XXX.
+         03 ENR-STATUS  PIC X    VALUE 'A'.
+           88 ENR-ACTIVE         VALUE 'A'.
+       01 NEW-ENR-DATA.
+         03 NEW-ENR-STUDENT-ID  PIC X(9).
+         03 NEW-ENR-COURSE.
+           05 NEW-ENR-ABB       PIC XXX.
+           05 NEW-ENR-NUMB      PIC XXXX.
+           05 NEW-ENR-SEC       PIC XXX.
+         03 NEW-ENR-STATUS      PIC X    VALUE 'A'.
+      ******************************************************************
+      * TRANSACTION LOG LINE ***
+      ******************************************************************
+       01 HEADING1.
+         03 FILLER      PIC X(30)       VALUE SPACES.
+         03 FILLER      PIC X(27)   VALUE 'EASTERN ILLINOIS UNIVERSITY'.
+         03 FILLER      PIC X(20)       VALUE SPACES.
+         03 FILLER      PIC X(4)        VALUE 'PAGE'.
+         03 HL-PAGE-CT  PIC ZZZ9.
+       01 HEADING2.
+         03 FILLER      PIC X(35)       VALUE SPACES.
+         03 FILLER      PIC X(28)   VALUE 'REGISTRATION TRANSACTION LOG'.
+         03 FILLER      PIC X(33)       VALUE SPACES.
+       01 HEADING3.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'STUDENT ID'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 FILLER      PIC X(6)        VALUE 'COURSE'.
+         03 FILLER      PIC X(12)       VALUE SPACES.
+         03 FILLER      PIC X(6)        VALUE 'ACTION'.
+       01 TRANX-LOG-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 TLOG-STUDENT-ID     PIC X(9).
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 TLOG-ABB    PIC XXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 TLOG-NUMB   PIC XXXX.
+         03 FILLER      PIC X           VALUE SPACES.
+         03 TLOG-SEC    PIC XXX.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 TLOG-ACTION-DESC    PIC X(30).
+       01 TOTALS-LINE.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(8)        VALUE 'ADDED:'.
+         03 TOT-ADD-CT  PIC ZZZ9.
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 FILLER      PIC X(8)        VALUE 'DROPPED:'.
+         03 TOT-DROP-CT PIC ZZZ9.
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'REJECTED:'.
+         03 TOT-REJECT-CT       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 110-SORT-TRANX-BY-STUDENT.
+           PERFORM 150-LOAD-COURSE-TABLE.
+           PERFORM 300-UPDATE-ENROLLMENT-MASTER.
+           PERFORM 160-SORT-OUTCOMES-BY-COURSE.
+           PERFORM 200-UPDATE-COURSE-MASTER.
+           STOP RUN.
+      ******************************************************************
+      * RESEQUENCES THE TRANSACTIONS INTO STUDENT ID PLUS COURSE KEY **
+      * ORDER SO THEY CAN BE MERGED AGAINST THE ENROLLMENT MASTER -  ***
+      * THE DAY'S TRANSACTIONS ARRIVE IN NO PARTICULAR ORDER         ***
+      ******************************************************************
+       110-SORT-TRANX-BY-STUDENT.
+           SORT SORT-WORK2
+             ON ASCENDING KEY SW2-STUDENT-ID SW2-ABB SW2-NUMB SW2-SEC
+             USING TRANX-FILE
+             GIVING SORTED-TRANX-FILE2.
+      ******************************************************************
+      * LOADS EVERY SECTION ON COURSE-FILE INTO A TABLE SO AN ADD    ***
+      * TRANSACTION'S COURSE CODE CAN BE CHECKED AGAINST A REAL      ***
+      * SECTION BEFORE THE ENROLLMENT MERGE ACCEPTS IT               ***
+      ******************************************************************
+       150-LOAD-COURSE-TABLE.
+           OPEN INPUT COURSE-FILE.
+           PERFORM 800-READ-COURSE-FILE.
+           PERFORM 155-LOAD-COURSE-ENTRY
+             UNTIL END-OF-DATA.
+           CLOSE COURSE-FILE.
+       155-LOAD-COURSE-ENTRY.
+           IF CRS-CT = 500
+             DISPLAY 'ENROLL - COURSE FILE EXCEEDS 500 SECTION TABLE '
+               'CAPACITY, RUN ABORTED'
+             STOP RUN.
+           ADD 1 TO CRS-CT.
+           MOVE C-COURSE TO CRS-TBL-COURSE (CRS-CT).
+           PERFORM 800-READ-COURSE-FILE.
+      ******************************************************************
+      * RESEQUENCES THE ENROLLMENT MERGE'S ACCEPTED OUTCOMES INTO    ***
+      * COURSE KEY ORDER SO THEY CAN BE MATCHED AGAINST THE COURSE  ***
+      * MASTER TO ADJUST C-SEATS-REMAINING                           ***
+      ******************************************************************
+       160-SORT-OUTCOMES-BY-COURSE.
+           SORT SORT-WORK3
+             ON ASCENDING KEY SW3-ABB SW3-NUMB SW3-SEC
+             USING OUTCOME-FILE
+             GIVING SORTED-OUTCOME-FILE.
+      ******************************************************************
+      * ADJUSTS C-SEATS-REMAINING ON THE COURSE MASTER USING ONLY    ***
+      * THE ADD/DROP TRANSACTIONS THE ENROLLMENT MERGE ACTUALLY     ***
+      * ACCEPTED - A TRANSACTION THE MERGE REJECTED NEVER REACHES   ***
+      * THIS PASS, SO SEATS NEVER DRIFT FROM THE REAL ENROLLMENT    ***
+      * COUNT                                                        ***
+      ******************************************************************
+       200-UPDATE-COURSE-MASTER.
+           MOVE 'N' TO EOF.
+           OPEN INPUT COURSE-FILE
+                      SORTED-OUTCOME-FILE
+             OUTPUT NEW-COURSE-FILE.
+           PERFORM 800-READ-COURSE-FILE.
+           PERFORM 820-READ-SORTED-OUTCOME.
+           PERFORM 210-APPLY-COURSE-TRANX
+             UNTIL END-OF-DATA.
+           CLOSE COURSE-FILE
+                 SORTED-OUTCOME-FILE
+                 NEW-COURSE-FILE.
+       210-APPLY-COURSE-TRANX.
+           MOVE 0 TO SEAT-DELTA.
+           PERFORM 220-ACCUM-TRANX-FOR-COURSE
+             UNTIL OUTCOME-EOF OR OUT-COURSE NOT = C-COURSE.
+           ADD SEAT-DELTA TO C-SEATS-REMAINING.
+           WRITE NEW-COURSE-REC FROM COURSE-DATA.
+           PERFORM 800-READ-COURSE-FILE.
+       220-ACCUM-TRANX-FOR-COURSE.
+           IF OUT-DROP
+             ADD 1 TO SEAT-DELTA
+           ELSE
+             SUBTRACT 1 FROM SEAT-DELTA.
+           PERFORM 820-READ-SORTED-OUTCOME.
+      ******************************************************************
+      * MERGES THE SORTED TRANSACTIONS AGAINST THE STUDENT/COURSE   ***
+      * ENROLLMENT MASTER, ACCEPTING OR REJECTING EACH ONE AND      ***
+      * LOGGING IT TO THE REG-REPORT; EVERY ACCEPTED ADD OR DROP IS ***
+      * ALSO WRITTEN TO OUTCOME-FILE FOR THE SEAT COUNT UPDATE PASS ***
+      ******************************************************************
+       300-UPDATE-ENROLLMENT-MASTER.
+           OPEN INPUT ENROLLMENT-FILE
+                      SORTED-TRANX-FILE2
+             OUTPUT NEW-ENROLLMENT-FILE
+                    REG-REPORT
+                    OUTCOME-FILE.
+           PERFORM 225-REPORT-HEADINGS.
+           PERFORM 830-READ-ENROLLMENT-FILE.
+           PERFORM 840-READ-TRANX-FILE.
+           PERFORM 320-MERGE-STEP
+             UNTIL ENROLL-EOF AND TRANX-EOF.
+           PERFORM 390-PRINT-REPORT-TOTALS.
+           CLOSE ENROLLMENT-FILE
+                 SORTED-TRANX-FILE2
+                 NEW-ENROLLMENT-FILE
+                 REG-REPORT
+                 OUTCOME-FILE.
+       320-MERGE-STEP.
+           IF ENROLL-EOF
+             PERFORM 360-PROCESS-TRANX-ONLY
+           ELSE
+             IF TRANX-EOF
+               PERFORM 350-CARRY-MASTER
+             ELSE
+               MOVE ENR-STUDENT-ID TO MASTER-KEY (1:9)
+               MOVE ENR-COURSE TO MASTER-KEY (10:10)
+               MOVE TRANX-STUDENT-ID TO TRANX-KEY (1:9)
+               MOVE TRANX-COURSE TO TRANX-KEY (10:10)
+               IF MASTER-KEY < TRANX-KEY
+                 PERFORM 350-CARRY-MASTER
+               ELSE
+                 IF MASTER-KEY > TRANX-KEY
+                   PERFORM 360-PROCESS-TRANX-ONLY
+                 ELSE
+                   PERFORM 370-PROCESS-MATCH
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+      ******************************************************************
+      * NO TRANSACTION FOR THIS STUDENT/COURSE - CARRY IT FORWARD ***
+      ******************************************************************
+       350-CARRY-MASTER.
+           MOVE ENR-STUDENT-ID TO NEW-ENR-STUDENT-ID.
+           MOVE ENR-COURSE TO NEW-ENR-COURSE.
+           MOVE ENR-STATUS TO NEW-ENR-STATUS.
+           PERFORM 395-WRITE-NEW-ENROLLMENT.
+           PERFORM 830-READ-ENROLLMENT-FILE.
+      ******************************************************************
+      * NO MASTER RECORD FOR THIS STUDENT/COURSE KEY - APPLY EVERY   ***
+      * TRANSACTION THE BATCH HAS FOR IT IN ARRIVAL ORDER BEFORE     ***
+      * MOVING ON, SO A MISTAKEN ADD CORRECTED BY A LATER DROP IN    ***
+      * THE SAME BATCH NETS OUT INSTEAD OF BEING MISMATCHED AGAINST  ***
+      * THE NEXT KEY                                                  ***
+      ******************************************************************
+       360-PROCESS-TRANX-ONLY.
+           MOVE TRANX-STUDENT-ID TO HOLD-STUDENT-ID.
+           MOVE TRANX-COURSE TO HOLD-COURSE.
+           MOVE 'N' TO CURRENTLY-ENROLLED-SW.
+           PERFORM 375-APPLY-TRANX-FOR-KEY
+             UNTIL TRANX-EOF
+             OR TRANX-STUDENT-ID NOT = HOLD-STUDENT-ID
+             OR TRANX-COURSE NOT = HOLD-COURSE.
+           IF CURRENTLY-ENROLLED
+             MOVE HOLD-STUDENT-ID TO NEW-ENR-STUDENT-ID
+             MOVE HOLD-COURSE TO NEW-ENR-COURSE
+             MOVE 'A' TO NEW-ENR-STATUS
+             PERFORM 395-WRITE-NEW-ENROLLMENT.
+      ******************************************************************
+      * TRANSACTION MATCHES AN EXISTING ENROLLMENT RECORD - SAME     ***
+      * SAME-KEY GROUPING AS 360-PROCESS-TRANX-ONLY, STARTING FROM  ***
+      * THE ALREADY-ENROLLED STATE INSTEAD OF NOT-ENROLLED           ***
+      ******************************************************************
+       370-PROCESS-MATCH.
+           MOVE ENR-STUDENT-ID TO HOLD-STUDENT-ID.
+           MOVE ENR-COURSE TO HOLD-COURSE.
+           MOVE 'Y' TO CURRENTLY-ENROLLED-SW.
+           PERFORM 375-APPLY-TRANX-FOR-KEY
+             UNTIL TRANX-EOF
+             OR TRANX-STUDENT-ID NOT = HOLD-STUDENT-ID
+             OR TRANX-COURSE NOT = HOLD-COURSE.
+           IF CURRENTLY-ENROLLED
+             MOVE HOLD-STUDENT-ID TO NEW-ENR-STUDENT-ID
+             MOVE HOLD-COURSE TO NEW-ENR-COURSE
+             MOVE 'A' TO NEW-ENR-STATUS
+             PERFORM 395-WRITE-NEW-ENROLLMENT.
+           PERFORM 830-READ-ENROLLMENT-FILE.
+      ******************************************************************
+      * APPLIES ONE TRANSACTION OF A SAME-KEY GROUP AGAINST THE      ***
+      * RUNNING ENROLLED/NOT-ENROLLED STATE FOR THAT STUDENT/COURSE ***
+      ******************************************************************
+       375-APPLY-TRANX-FOR-KEY.
+           IF TRANX-DROP
+             IF CURRENTLY-ENROLLED
+               PERFORM 381-LOG-DROPPED
+               PERFORM 411-WRITE-OUTCOME-DROP
+               MOVE 'N' TO CURRENTLY-ENROLLED-SW
+             ELSE
+               PERFORM 385-LOG-REJECT-DROP
+             END-IF
+           ELSE
+             IF CURRENTLY-ENROLLED
+               PERFORM 386-LOG-REJECT-ADD
+             ELSE
+               PERFORM 365-VALIDATE-COURSE-EXISTS
+               IF COURSE-FOUND
+                 PERFORM 380-LOG-ADDED
+                 PERFORM 410-WRITE-OUTCOME-ADD
+                 MOVE 'Y' TO CURRENTLY-ENROLLED-SW
+               ELSE
+                 PERFORM 387-LOG-REJECT-BAD-COURSE
+               END-IF
+             END-IF
+           END-IF.
+           PERFORM 840-READ-TRANX-FILE.
+      ******************************************************************
+      * TRUE IF TRANX-COURSE IS A REAL SECTION ON COURSE-FILE ***
+      ******************************************************************
+       365-VALIDATE-COURSE-EXISTS.
+           MOVE 'N' TO COURSE-FOUND-SW.
+           PERFORM 366-SEARCH-COURSE-TABLE
+             VARYING CRS-IDX FROM 1 BY 1
+             UNTIL CRS-IDX > CRS-CT OR COURSE-FOUND.
+       366-SEARCH-COURSE-TABLE.
+           IF CRS-TBL-COURSE (CRS-IDX) = TRANX-COURSE
+             MOVE 'Y' TO COURSE-FOUND-SW.
+       395-WRITE-NEW-ENROLLMENT.
+           WRITE NEW-ENROLLMENT-REC FROM NEW-ENR-DATA.
+      ******************************************************************
+      * WRITES AN ACCEPTED ADD/DROP OUTCOME FOR THE SEAT COUNT PASS ***
+      ******************************************************************
+       410-WRITE-OUTCOME-ADD.
+           MOVE HOLD-COURSE TO OUT-COURSE.
+           MOVE 'A' TO OUT-ACTION.
+           WRITE OUTCOME-REC FROM OUTCOME-DATA.
+       411-WRITE-OUTCOME-DROP.
+           MOVE HOLD-COURSE TO OUT-COURSE.
+           MOVE 'D' TO OUT-ACTION.
+           WRITE OUTCOME-REC FROM OUTCOME-DATA.
+      ******************************************************************
+      * TRANSACTION LOGGING PARAGRAPHS ***
+      ******************************************************************
+       380-LOG-ADDED.
+           MOVE TRANX-STUDENT-ID TO TLOG-STUDENT-ID.
+           MOVE TRANX-COURSE TO TLOG-ABB TLOG-NUMB TLOG-SEC.
+           MOVE 'ADDED' TO TLOG-ACTION-DESC.
+           PERFORM 399-WRITE-LOG-LINE.
+           ADD 1 TO ADD-CT.
+       381-LOG-DROPPED.
+           MOVE TRANX-STUDENT-ID TO TLOG-STUDENT-ID.
+           MOVE TRANX-COURSE TO TLOG-ABB TLOG-NUMB TLOG-SEC.
+           MOVE 'DROPPED' TO TLOG-ACTION-DESC.
+           PERFORM 399-WRITE-LOG-LINE.
+           ADD 1 TO DROP-CT.
+       385-LOG-REJECT-DROP.
+           MOVE TRANX-STUDENT-ID TO TLOG-STUDENT-ID.
+           MOVE TRANX-COURSE TO TLOG-ABB TLOG-NUMB TLOG-SEC.
+           MOVE 'REJECTED - NOT ENROLLED' TO TLOG-ACTION-DESC.
+           PERFORM 399-WRITE-LOG-LINE.
+           ADD 1 TO REJECT-CT.
+       386-LOG-REJECT-ADD.
+           MOVE TRANX-STUDENT-ID TO TLOG-STUDENT-ID.
+           MOVE TRANX-COURSE TO TLOG-ABB TLOG-NUMB TLOG-SEC.
+           MOVE 'REJECTED - ALREADY ENROLLED' TO TLOG-ACTION-DESC.
+           PERFORM 399-WRITE-LOG-LINE.
+           ADD 1 TO REJECT-CT.
+       387-LOG-REJECT-BAD-COURSE.
+           MOVE TRANX-STUDENT-ID TO TLOG-STUDENT-ID.
+           MOVE TRANX-COURSE TO TLOG-ABB TLOG-NUMB TLOG-SEC.
+           MOVE 'REJECTED - INVALID COURSE' TO TLOG-ACTION-DESC.
+           PERFORM 399-WRITE-LOG-LINE.
+           ADD 1 TO REJECT-CT.
+       399-WRITE-LOG-LINE.
+           IF LINE-CT > 45
+             PERFORM 225-REPORT-HEADINGS.
+           WRITE REG-REPORT-REC FROM TRANX-LOG-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+      ******************************************************************
+      * PRINTS THE REPORT HEADING ***
+      ******************************************************************
+       225-REPORT-HEADINGS.
+           MOVE PAGE-CT TO HL-PAGE-CT.
+           WRITE REG-REPORT-REC FROM HEADING1
+             AFTER ADVANCING PAGE.
+           WRITE REG-REPORT-REC FROM HEADING2
+             AFTER ADVANCING 1.
+           WRITE REG-REPORT-REC FROM HEADING3
+             AFTER ADVANCING 1.
+           MOVE SPACES TO REG-REPORT-REC.
+           WRITE REG-REPORT-REC
+             AFTER ADVANCING 1.
+           MOVE 0 TO LINE-CT.
+           ADD 1 TO PAGE-CT.
+      ******************************************************************
+      * PRINTS THE ADD/DROP/REJECT COUNTS FOR THE RUN ***
+      ******************************************************************
+       390-PRINT-REPORT-TOTALS.
+           MOVE ADD-CT TO TOT-ADD-CT.
+           MOVE DROP-CT TO TOT-DROP-CT.
+           MOVE REJECT-CT TO TOT-REJECT-CT.
+           MOVE SPACES TO REG-REPORT-REC.
+           WRITE REG-REPORT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE REG-REPORT-REC FROM TOTALS-LINE
+             AFTER ADVANCING 1 LINE.
+      ******************************************************************
+      * READS EACH INPUT FILE ***
+      ******************************************************************
+       800-READ-COURSE-FILE.
+           READ COURSE-FILE INTO COURSE-DATA
+             AT END MOVE 'Y' TO EOF.
+       820-READ-SORTED-OUTCOME.
+           READ SORTED-OUTCOME-FILE INTO OUTCOME-DATA
+             AT END MOVE 'Y' TO EOF2.
+       830-READ-ENROLLMENT-FILE.
+           READ ENROLLMENT-FILE INTO ENROLLMENT-DATA
+             AT END MOVE 'Y' TO EOF3.
+       840-READ-TRANX-FILE.
+           READ SORTED-TRANX-FILE2 INTO TRANX-DATA
+             AT END MOVE 'Y' TO EOF4.
